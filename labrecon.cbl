@@ -0,0 +1,184 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Reconcile incoming lab results against registered
+      *          CovidIDs in COVID-MASTER. Matched results post the lab
+      *          outcome back to the master record; registered CovidIDs
+      *          still unmatched more than WS-STALE-HOURS after
+      *          registration are written to an exception report.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LABRECON.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LAB-RESULTS-FILE ASSIGN TO "LABRSLT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           COPY COVMSTSEL.
+           SELECT UNMATCHED-REPORT ASSIGN TO "LABRECON.REJ"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           COPY AUDITSEL.
+           COPY CTOTSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LAB-RESULTS-FILE.
+       01  LAB-RESULT-RECORD.
+           05 LR-ID-NUMBER     PIC 9(6).
+           05 LR-CHECK-DIGIT   PIC 9.
+           05 LR-RESULT-CODE   PIC X(15).
+           05 LR-RESULT-DATE   PIC 9(8).
+           05 LR-RESULT-TIME   PIC 9(6).
+
+           COPY COVMSTFD.
+
+       FD  UNMATCHED-REPORT.
+       01  UNMATCHED-LINE           PIC X(80).
+
+           COPY AUDITFD.
+           COPY CTOTFD.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SWITCH       PIC X VALUE "N".
+           88 END-OF-LAB-RESULTS VALUE "Y".
+       01  WS-MASTER-EOF-SWITCH PIC X VALUE "N".
+           88 END-OF-MASTER-FILE VALUE "Y".
+       01  WS-STALE-HOURS      PIC 9(4) VALUE 24.
+       01  WS-MATCHED-COUNT    PIC 9(6) VALUE ZERO.
+       01  WS-UNMATCHED-COUNT  PIC 9(6) VALUE ZERO.
+       01  WS-STALE-COUNT      PIC 9(6) VALUE ZERO.
+       01  WS-RUN-DATE         PIC 9(8).
+       01  WS-RUN-TIME         PIC 9(6).
+       01  WS-REG-HOURS        PIC 9(10).
+       01  WS-RUN-HOURS        PIC 9(10).
+       01  WS-HOURS-SINCE-REG  PIC S9(10).
+
+       01  WS-EXCEPTION-DETAIL.
+           05 FILLER            PIC X(18) VALUE
+              "UNMATCHED COVID  ".
+           05 ED-ID-NUMBER      PIC 9(6).
+           05 FILLER            PIC X(16) VALUE
+              "  REGISTERED   ".
+           05 ED-REG-DATE       PIC 9(8).
+           05 FILLER            PIC X(4)  VALUE SPACE.
+           05 ED-REG-TIME       PIC 9(6).
+           05 FILLER            PIC X(16) VALUE
+              "  HOURS AGO    ".
+           05 ED-HOURS-AGO      PIC ZZZZ9.
+
+       01  WS-UNMATCHED-LAB-DETAIL.
+           05 FILLER            PIC X(22) VALUE
+              "UNMATCHED LAB RESULT ".
+           05 UL-ID-NUMBER       PIC 9(6).
+           05 FILLER            PIC X(10) VALUE
+              "  CODE   ".
+           05 UL-RESULT-CODE     PIC X(15).
+           05 FILLER            PIC X(8)  VALUE
+              "  DATE ".
+           05 UL-RESULT-DATE     PIC 9(8).
+
+           COPY AUDITWS.
+           COPY CTOTWS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+            MOVE FUNCTION CURRENT-DATE(9:6) TO WS-RUN-TIME
+            MOVE "LAB-RESULTS-RECON" TO WS-AUDIT-PROGRAM-NAME
+            PERFORM OPEN-AUDIT-LOG
+            MOVE SPACES TO WS-AUDIT-KEY-VALUE
+            MOVE "RUN STARTED" TO WS-AUDIT-OUTCOME
+            PERFORM WRITE-AUDIT-RECORD
+            OPEN INPUT LAB-RESULTS-FILE
+            OPEN I-O COVID-MASTER
+            OPEN OUTPUT UNMATCHED-REPORT
+            PERFORM UNTIL END-OF-LAB-RESULTS
+                READ LAB-RESULTS-FILE
+                    AT END SET END-OF-LAB-RESULTS TO TRUE
+                    NOT AT END PERFORM POST-LAB-RESULT
+                END-READ
+            END-PERFORM
+            CLOSE LAB-RESULTS-FILE
+            PERFORM FLAG-STALE-REGISTRATIONS
+            CLOSE COVID-MASTER
+            CLOSE UNMATCHED-REPORT
+            DISPLAY WS-MATCHED-COUNT " lab result(s) matched, "
+                WS-UNMATCHED-COUNT " unmatched, "
+                WS-STALE-COUNT " registration(s) stale."
+            MOVE WS-MATCHED-COUNT TO WS-AUDIT-KEY-VALUE
+            STRING "COMPLETED, " WS-UNMATCHED-COUNT " UNMATCHED"
+                DELIMITED BY SIZE INTO WS-AUDIT-OUTCOME
+            PERFORM WRITE-AUDIT-RECORD
+            PERFORM CLOSE-AUDIT-LOG
+            MOVE "LAB-RESULTS-RECON" TO WS-CTOT-PROGRAM-NAME
+            MOVE WS-MATCHED-COUNT TO WS-CTOT-RECORD-COUNT
+            MOVE WS-UNMATCHED-COUNT TO WS-CTOT-REJECT-COUNT
+            MOVE ZERO TO WS-CTOT-DOLLAR-TOTAL
+            PERFORM OPEN-CONTROL-TOTALS
+            PERFORM WRITE-CONTROL-TOTAL
+            PERFORM CLOSE-CONTROL-TOTALS
+            STOP RUN.
+
+       POST-LAB-RESULT.
+            MOVE LR-ID-NUMBER TO MASTER-ID-NUMBER
+            MOVE LR-CHECK-DIGIT TO MASTER-CHECK-DIGIT
+            READ COVID-MASTER
+                INVALID KEY
+                    ADD 1 TO WS-UNMATCHED-COUNT
+                    DISPLAY "*** lab result for unknown CovidID "
+                        LR-ID-NUMBER " ***"
+                    MOVE LR-ID-NUMBER TO UL-ID-NUMBER
+                    MOVE LR-RESULT-CODE TO UL-RESULT-CODE
+                    MOVE LR-RESULT-DATE TO UL-RESULT-DATE
+                    WRITE UNMATCHED-LINE FROM WS-UNMATCHED-LAB-DETAIL
+                    END-WRITE
+                NOT INVALID KEY
+                    ADD 1 TO WS-MATCHED-COUNT
+                    MOVE LR-RESULT-CODE TO MASTER-OUTCOME
+                    REWRITE COVID-MASTER-RECORD
+                        INVALID KEY
+                            DISPLAY "*** master rewrite failed ***"
+                    END-REWRITE
+            END-READ.
+
+       FLAG-STALE-REGISTRATIONS.
+            MOVE ZEROS TO MASTER-COVID-ID
+            START COVID-MASTER KEY NOT LESS THAN MASTER-COVID-ID
+                INVALID KEY CONTINUE
+            END-START
+            PERFORM UNTIL END-OF-MASTER-FILE
+                READ COVID-MASTER NEXT RECORD
+                    AT END SET END-OF-MASTER-FILE TO TRUE
+                    NOT AT END PERFORM CHECK-STALE-REGISTRATION
+                END-READ
+            END-PERFORM.
+
+       CHECK-STALE-REGISTRATION.
+           *> crude but dependency-free elapsed-hours estimate: treat
+           *> each calendar day as 24 hours and ignore the residual
+           *> seconds/minutes, which is precise enough to flag records
+           *> that have been sitting unmatched for a day or more.
+            IF MASTER-OUTCOME = "PENDING"
+                AND MASTER-REGISTERED-DATE > ZERO
+                COMPUTE WS-REG-HOURS =
+                    FUNCTION INTEGER-OF-DATE(MASTER-REGISTERED-DATE)
+                        * 24
+                COMPUTE WS-RUN-HOURS =
+                    FUNCTION INTEGER-OF-DATE(WS-RUN-DATE) * 24
+                COMPUTE WS-HOURS-SINCE-REG = WS-RUN-HOURS - WS-REG-HOURS
+                IF WS-HOURS-SINCE-REG >= WS-STALE-HOURS
+                    ADD 1 TO WS-STALE-COUNT
+                    MOVE MASTER-ID-NUMBER TO ED-ID-NUMBER
+                    MOVE MASTER-REGISTERED-DATE TO ED-REG-DATE
+                    MOVE MASTER-REGISTERED-TIME TO ED-REG-TIME
+                    MOVE WS-HOURS-SINCE-REG TO ED-HOURS-AGO
+                    WRITE UNMATCHED-LINE FROM WS-EXCEPTION-DETAIL
+                END-IF
+            END-IF.
+
+           COPY AUDITPROC.
+           COPY CTOTPROC.
+
+       END PROGRAM LABRECON.
