@@ -7,33 +7,73 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY PRIMESEL.
+           COPY ZCTLSEL.
+           COPY AUDITSEL.
+
        DATA DIVISION.
+       FILE SECTION.
+           COPY PRIMEFD.
+           COPY ZCTLFD.
+           COPY AUDITFD.
+
        WORKING-STORAGE SECTION.
-       01 X    PIC 9.
-           88 isPrimeQ     VALUE 1, 2, 3, 5, 7.
-           88 isNotPrimeQ   VALUE 4,6,8,9.
-           88 isEven       VALUE 0,2,4,6,8.
+       01 X    PIC 9(5).
+
+           COPY PRIMEWS.
+           COPY ZCTLWS.
+           COPY AUDITWS.
 
        01 Z    PIC 9  BLANK WHEN ZERO.
+       01 WS-Z-NUMERIC PIC 9.
        01 Y    PIC 9(2).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            MOVE "YOUR-PROGRAM-NAME" TO WS-AUDIT-PROGRAM-NAME
+            PERFORM OPEN-AUDIT-LOG
+            MOVE SPACES TO WS-AUDIT-KEY-VALUE
+            MOVE "RUN STARTED" TO WS-AUDIT-OUTCOME
+            PERFORM WRITE-AUDIT-RECORD
             DISPLAY "enter num: " WITH NO ADVANCING.
             ACCEPT X .
             *>DISPLAY "enter num  : " WITH NO ADVANCING.
             *>ACCEPT Z .
+            PERFORM LOAD-PRIME-CODES
+            PERFORM CLASSIFY-X
+
             DISPLAY X  WITH NO ADVANCING.
             EVALUATE TRUE
                WHEN isPrimeQ DISPLAY " is prime "
                WHEN isEven DISPLAY " is even "
             END-EVALUATE.
 
+            PERFORM LOAD-Z-CONTROL
             DISPLAY Z.
-            MOVE 7 TO Z.
+            MOVE Z TO WS-Z-NUMERIC
+            COMPUTE WS-Z-NUMERIC = FUNCTION MOD(WS-Z-NUMERIC + 1, 10)
+            MOVE WS-Z-NUMERIC TO Z
             DISPLAY Z.
+            PERFORM SAVE-Z-CONTROL
             *>ADD X TO Z GIVING Y.
             DISPLAY Y.
 
+            MOVE X TO WS-AUDIT-KEY-VALUE
+            EVALUATE TRUE
+               WHEN isPrimeQ MOVE "COMPLETED, PRIME" TO WS-AUDIT-OUTCOME
+               WHEN isEven MOVE "COMPLETED, EVEN" TO WS-AUDIT-OUTCOME
+               WHEN OTHER MOVE "COMPLETED" TO WS-AUDIT-OUTCOME
+            END-EVALUATE
+            PERFORM WRITE-AUDIT-RECORD
+            PERFORM CLOSE-AUDIT-LOG
+
             STOP RUN.
+
+           COPY PRIMEPROC.
+           COPY ZCTLPROC.
+           COPY AUDITPROC.
+
        END PROGRAM YOUR-PROGRAM-NAME.
