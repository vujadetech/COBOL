@@ -0,0 +1,114 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: End-of-day control-total report - rolls up the record
+      *          counts, rejects, and dollar totals every batch step of
+      *          the daily cycle wrote to CONTROL.TOT into one summary
+      *          page for the shift supervisor to sign off on, instead
+      *          of scrolling back through each step's console output.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ENDDAYRP.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT END-DAY-REPORT-FILE ASSIGN TO "ENDDAY.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           COPY CTOTSEL.
+           COPY AUDITSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  END-DAY-REPORT-FILE.
+       01  END-DAY-REPORT-LINE     PIC X(80).
+
+           COPY CTOTFD.
+           COPY AUDITFD.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SWITCH        PIC X VALUE "N".
+           88 END-OF-CONTROL-TOTALS VALUE "Y".
+       01  WS-STEP-COUNT        PIC 9(4) VALUE ZERO.
+       01  WS-TOTAL-RECORDS     PIC 9(8) VALUE ZERO.
+       01  WS-TOTAL-REJECTS     PIC 9(8) VALUE ZERO.
+       01  WS-TOTAL-DOLLARS     PIC 9(9)V99 VALUE ZERO.
+
+       01  WS-HEADING-LINE      PIC X(60) VALUE
+           "*** END-OF-DAY CONTROL TOTALS ***".
+
+       01  WS-DETAIL-LINE.
+           05 DL-PROGRAM-NAME   PIC X(20).
+           05 FILLER            PIC X(9)  VALUE "  RECS   ".
+           05 DL-RECORD-COUNT   PIC ZZZZZ9.
+           05 FILLER            PIC X(9)  VALUE "  REJ    ".
+           05 DL-REJECT-COUNT   PIC ZZZZZ9.
+           05 FILLER            PIC X(5)  VALUE "  $  ".
+           05 DL-DOLLAR-TOTAL   PIC Z(6)9.99.
+
+       01  WS-GRAND-TOTAL-LINE.
+           05 FILLER            PIC X(20) VALUE
+              "*** CYCLE TOTALS  ".
+           05 FILLER            PIC X(9)  VALUE "  RECS   ".
+           05 GT-RECORD-COUNT   PIC Z(7)9.
+           05 FILLER            PIC X(9)  VALUE "  REJ    ".
+           05 GT-REJECT-COUNT   PIC Z(7)9.
+           05 FILLER            PIC X(5)  VALUE "  $  ".
+           05 GT-DOLLAR-TOTAL   PIC Z(8)9.99.
+
+           COPY AUDITWS.
+           COPY CTOTWS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            MOVE "END-OF-DAY-REPORT" TO WS-AUDIT-PROGRAM-NAME
+            PERFORM OPEN-AUDIT-LOG
+            MOVE SPACES TO WS-AUDIT-KEY-VALUE
+            MOVE "RUN STARTED" TO WS-AUDIT-OUTCOME
+            PERFORM WRITE-AUDIT-RECORD
+            OPEN INPUT CONTROL-TOTALS-FILE
+            OPEN OUTPUT END-DAY-REPORT-FILE
+            WRITE END-DAY-REPORT-LINE FROM WS-HEADING-LINE
+            IF CTOT-FILE-OK
+                PERFORM UNTIL END-OF-CONTROL-TOTALS
+                    READ CONTROL-TOTALS-FILE
+                        AT END SET END-OF-CONTROL-TOTALS TO TRUE
+                        NOT AT END PERFORM REPORT-ONE-STEP
+                    END-READ
+                END-PERFORM
+                CLOSE CONTROL-TOTALS-FILE
+                DELETE FILE CONTROL-TOTALS-FILE
+            ELSE
+                DISPLAY "*** no CONTROL.TOT found, reporting zero "
+                    "cycle totals ***"
+            END-IF
+            MOVE WS-TOTAL-RECORDS TO GT-RECORD-COUNT
+            MOVE WS-TOTAL-REJECTS TO GT-REJECT-COUNT
+            MOVE WS-TOTAL-DOLLARS TO GT-DOLLAR-TOTAL
+            WRITE END-DAY-REPORT-LINE FROM WS-GRAND-TOTAL-LINE
+            CLOSE END-DAY-REPORT-FILE
+            DISPLAY WS-STEP-COUNT " batch step(s) rolled up, "
+                WS-TOTAL-RECORDS " total records, "
+                WS-TOTAL-REJECTS " total rejects."
+            MOVE WS-STEP-COUNT TO WS-AUDIT-KEY-VALUE
+            MOVE "COMPLETED" TO WS-AUDIT-OUTCOME
+            PERFORM WRITE-AUDIT-RECORD
+            PERFORM CLOSE-AUDIT-LOG
+            STOP RUN.
+
+       REPORT-ONE-STEP.
+            ADD 1 TO WS-STEP-COUNT
+            ADD CT-RECORD-COUNT TO WS-TOTAL-RECORDS
+            ADD CT-REJECT-COUNT TO WS-TOTAL-REJECTS
+            ADD CT-DOLLAR-TOTAL TO WS-TOTAL-DOLLARS
+            MOVE SPACES TO WS-DETAIL-LINE
+            MOVE CT-PROGRAM-NAME TO DL-PROGRAM-NAME
+            MOVE CT-RECORD-COUNT TO DL-RECORD-COUNT
+            MOVE CT-REJECT-COUNT TO DL-REJECT-COUNT
+            MOVE CT-DOLLAR-TOTAL TO DL-DOLLAR-TOTAL
+            WRITE END-DAY-REPORT-LINE FROM WS-DETAIL-LINE.
+
+           COPY AUDITPROC.
+
+       END PROGRAM ENDDAYRP.
