@@ -2,35 +2,160 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME IS RECURSIVE PROGRAM.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY PRIMESEL.
+           COPY ZCTLSEL.
+           COPY AUDITSEL.
+
        DATA DIVISION.
+       FILE SECTION.
+           COPY PRIMEFD.
+           COPY ZCTLFD.
+           COPY AUDITFD.
+
        WORKING-STORAGE SECTION.
-       01 X    PIC 9.
-           88 isPrimeQ     VALUE 1, 2, 3, 5, 7.
-           88 isNotPrimeQ   VALUE 4,6,8,9.
-           88 isEven       VALUE 0,2,4,6,8.
+       01 X    PIC 9(5).
+
+           COPY PRIMEWS.
+           COPY ZCTLWS.
+           COPY AUDITWS.
 
        01 Z    PIC 9  BLANK WHEN ZERO.
+       01 WS-Z-NUMERIC PIC 9.
        01 Y    PIC 9(2).
        01 SalePrice    PIC 9(4)V99. *> blank when zero.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            MOVE "YOUR-PROGRAM-NAME" TO WS-AUDIT-PROGRAM-NAME
+            PERFORM OPEN-AUDIT-LOG
+            MOVE SPACES TO WS-AUDIT-KEY-VALUE
+            MOVE "RUN STARTED" TO WS-AUDIT-OUTCOME
+            PERFORM WRITE-AUDIT-RECORD
             *>DISPLAY "enter num: " WITH NO ADVANCING.
             *>ACCEPT X .
             *>DISPLAY "enter num  : " WITH NO ADVANCING.
             *>ACCEPT Z .
+            MOVE 00007 TO X
+            PERFORM LOAD-PRIME-CODES
+            PERFORM CLASSIFY-X
+
             DISPLAY X  WITH NO ADVANCING.
             EVALUATE TRUE
                WHEN isPrimeQ DISPLAY " is prime "
                WHEN isEven DISPLAY " is even "
             END-EVALUATE.
 
+            PERFORM LOAD-Z-CONTROL
             DISPLAY Z.
-            MOVE 7 TO Z.
+            MOVE Z TO WS-Z-NUMERIC
+            COMPUTE WS-Z-NUMERIC = FUNCTION MOD(WS-Z-NUMERIC + 1, 10)
+            MOVE WS-Z-NUMERIC TO Z
             DISPLAY Z.
+            PERFORM SAVE-Z-CONTROL
             *>ADD X TO Z GIVING Y.
-            MOVE 25.566 TO SalePrice.
+            COMPUTE SalePrice ROUNDED = 25.566
+                ON SIZE ERROR
+                    DISPLAY "*** SalePrice overflow on assignment ***"
+            END-COMPUTE.
             DISPLAY SalePrice.
 
+            MOVE X TO WS-AUDIT-KEY-VALUE
+            EVALUATE TRUE
+               WHEN isPrimeQ MOVE "COMPLETED, PRIME" TO WS-AUDIT-OUTCOME
+               WHEN isEven MOVE "COMPLETED, EVEN" TO WS-AUDIT-OUTCOME
+               WHEN OTHER MOVE "COMPLETED" TO WS-AUDIT-OUTCOME
+            END-EVALUATE
+            PERFORM WRITE-AUDIT-RECORD
+            PERFORM CLOSE-AUDIT-LOG
+
             STOP RUN.
+
+           COPY PRIMEPROC.
+           COPY ZCTLPROC.
+           COPY AUDITPROC.
+
        END PROGRAM YOUR-PROGRAM-NAME.
+
+      ******************************************************************
+      * LOTCLSFY - callable subprogram form of the prime/even
+      * classifier above, for batch drivers that process a whole file
+      * of lot numbers (see LOTBATCH.cbl). Recursion is used to break
+      * the incoming multi-digit lot number down into its individual
+      * digits.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOTCLSFY IS RECURSIVE PROGRAM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY PRIMESEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY PRIMEFD.
+
+       WORKING-STORAGE SECTION.
+       01 X    PIC 9(5).
+
+           COPY PRIMEWS.
+
+       01  WS-REMAINING-VALUE       PIC 9(5) VALUE ZERO.
+
+       LINKAGE SECTION.
+       01  LK-MODE                  PIC X.
+           88 CLASSIFY-MODE         VALUE "C".
+           88 DIGIT-SPLIT-MODE      VALUE "D".
+       01  LK-LOT-NUMBER            PIC 9(5).
+       01  LK-IS-PRIME              PIC X.
+       01  LK-IS-EVEN               PIC X.
+       01  LK-DIGIT-SUM             PIC 9(3).
+       01  LK-PRIME-TABLE.
+           05 LK-PRIME-ENTRY OCCURS 10000 TIMES PIC 9(5).
+       01  LK-PRIME-COUNT           PIC 9(5).
+
+      ******************************************************************
+      * The prime-codes table is loaded once by the batch driver and
+      * passed in on every call (LK-PRIME-TABLE/LK-PRIME-COUNT) instead
+      * of this program re-opening and re-reading PRIMES.DAT on every
+      * one of the thousands of lot numbers in a nightly run - this
+      * program is RECURSIVE, so WORKING-STORAGE is not preserved
+      * between separate top-level CALLs the way it would be for an
+      * ordinary subprogram.
+      ******************************************************************
+       PROCEDURE DIVISION USING LK-MODE LK-LOT-NUMBER LK-IS-PRIME
+                                 LK-IS-EVEN LK-DIGIT-SUM LK-PRIME-TABLE
+                                 LK-PRIME-COUNT.
+       CLASSIFY-LOT-NUMBER.
+            EVALUATE TRUE
+                WHEN CLASSIFY-MODE
+                    MOVE LK-PRIME-TABLE TO WS-PRIME-TABLE
+                    MOVE LK-PRIME-COUNT TO WS-PRIME-COUNT
+                    MOVE LK-LOT-NUMBER TO X
+                    PERFORM CLASSIFY-X
+                    MOVE WS-IS-PRIME TO LK-IS-PRIME
+                    MOVE WS-IS-EVEN TO LK-IS-EVEN
+                    MOVE ZERO TO LK-DIGIT-SUM
+                    CALL "LOTCLSFY" USING "D" LK-LOT-NUMBER
+                        LK-IS-PRIME LK-IS-EVEN LK-DIGIT-SUM
+                        LK-PRIME-TABLE LK-PRIME-COUNT
+                WHEN DIGIT-SPLIT-MODE
+                    IF LK-LOT-NUMBER > 0
+                        ADD FUNCTION MOD(LK-LOT-NUMBER, 10)
+                            TO LK-DIGIT-SUM
+                        COMPUTE WS-REMAINING-VALUE =
+                            LK-LOT-NUMBER / 10
+                        CALL "LOTCLSFY" USING "D"
+                            WS-REMAINING-VALUE LK-IS-PRIME
+                            LK-IS-EVEN LK-DIGIT-SUM
+                            LK-PRIME-TABLE LK-PRIME-COUNT
+                    END-IF
+            END-EVALUATE
+            GOBACK.
+
+           COPY PRIMECLSF.
+
+       END PROGRAM LOTCLSFY.
