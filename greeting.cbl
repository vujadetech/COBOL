@@ -1,36 +1,300 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose: Batch COVID registration - registers each CovidID read
+      *          from the daily intake file and persists the result to
+      *          the COVID-MASTER file instead of letting it vanish
+      *          when the run ends.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. COVIDREG IS INITIAL PROGRAM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COVID-INTAKE-FILE ASSIGN TO "COVIDIN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           COPY COVMSTSEL.
+           SELECT BILLING-REPORT ASSIGN TO "BILLING.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RESULTS-REPORT ASSIGN TO "RESULTS.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT COVID-EXCEPTION-FILE ASSIGN TO "COVIDIN.REJ"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           COPY AUDITSEL.
+           COPY CTOTSEL.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  COVID-INTAKE-FILE.
+       01  INTAKE-RECORD.
+           05 IN-ID-NUMBER    PIC 9(6).
+           05 IN-CHECK-DIGIT  PIC 9.
+           05 IN-TYPE-CODE    PIC X.
+           05 IN-DOSE-NUMBER  PIC 9.
+           05 IN-DOSE-DATE    PIC 9(8).
+           05 IN-RESULT-CODE  PIC X.
+              88 RESULT-IS-POSITIVE VALUE "P".
+              88 RESULT-IS-NEGATIVE VALUE "N".
+              88 RESULT-IS-INVALID  VALUE "I".
+              88 RESULT-IS-PENDING  VALUE SPACE.
+
+           COPY COVMSTFD.
+
+       FD  BILLING-REPORT.
+       01  BILLING-LINE         PIC X(60).
+
+       FD  RESULTS-REPORT.
+       01  RESULTS-LINE         PIC X(60).
+
+       FD  COVID-EXCEPTION-FILE.
+       01  COVID-EXCEPTION-RECORD.
+           05 CE-ID-NUMBER      PIC 9(6).
+           05 FILLER            PIC X VALUE SPACE.
+           05 CE-REASON         PIC X(30).
+
+           COPY AUDITFD.
+           COPY CTOTFD.
+
        WORKING-STORAGE SECTION.
-       01 CovidID  PIC 99 VALUE ZEROS.
+       01 CovidID.
+           05 CV-ID-NUMBER   PIC 9(6) VALUE ZEROS.
+           05 CV-ID-DIGITS REDEFINES CV-ID-NUMBER
+                           PIC 9 OCCURS 6 TIMES.
+           05 CV-CHECK-DIGIT PIC 9 VALUE ZERO.
+       01 WS-CHECK-SUM         PIC 9(4) VALUE ZERO.
+       01 WS-COMPUTED-CHECK    PIC 9 VALUE ZERO.
+       01 WS-SUBSCRIPT         PIC 9 VALUE ZERO.
        01 X        PIC 99.
        01 TaxAmt   PIC 9(5)V99.
        01 VidName  PIC X(35) VALUE SPACES.
        01 Xs.
-           02 StuffData    PIC 99 OCCURS 5 TIMES.
-       *>    02
+           02 StuffData OCCURS 5 TIMES.
+              05 DOSE-NUMBER  PIC 9.
+              05 DOSE-DATE    PIC 9(8).
+       01  WS-MASTER-FOUND    PIC X VALUE "N".
+           88 MASTER-RECORD-FOUND VALUE "Y".
+       01  WS-MASTER-WRITE-OK PIC X VALUE "Y".
+           88 MASTER-WRITE-SUCCEEDED VALUE "Y".
+       01  WS-NEXT-DOSE-DUE   PIC 9 VALUE ZERO.
+       01  WS-EOF-SWITCH      PIC X VALUE "N".
+           88 END-OF-INTAKE-FILE VALUE "Y".
+       01  WS-OUTCOME         PIC X(15).
+       01  WS-BASE-FEE        PIC 9(5)V99 VALUE 125.00.
+       01  WS-TAX-RATE        PIC V999    VALUE .080.
+       01  WS-TOTAL-TAX       PIC 9(7)V99 VALUE ZERO.
+       01  WS-BILLING-DETAIL.
+           05 FILLER           PIC X(7)  VALUE "COVID ".
+           05 BD-ID-NUMBER     PIC 9(6).
+           05 FILLER           PIC X(9)  VALUE "  BASE $ ".
+           05 BD-BASE-FEE      PIC Z(4)9.99.
+           05 FILLER           PIC X(8)  VALUE "  TAX $ ".
+           05 BD-TAX-AMT       PIC Z(4)9.99.
+       01  WS-BILLING-TOTAL.
+           05 FILLER           PIC X(25) VALUE
+              "*** TOTAL TAX BILLED $ ".
+           05 BT-TOTAL-TAX      PIC Z(6)9.99.
+
+       01  WS-RESULTS-DETAIL.
+           05 FILLER           PIC X(7)  VALUE "COVID ".
+           05 RD-ID-NUMBER     PIC 9(6).
+           05 FILLER           PIC X(11) VALUE "  STATUS   ".
+           05 RD-STATUS        PIC X(8).
+           05 FILLER           PIC X(6)  VALUE "  ON  ".
+           05 RD-DATE          PIC 9(8).
+
+       01  WS-TYPE-CODE        PIC X.
+       01  WS-VID-TYPE-TABLE.
+           05 FILLER PIC X(37) VALUE "1PFIZER COVID VACCINE DOSE".
+           05 FILLER PIC X(37) VALUE "2MODERNA COVID VACCINE DOSE".
+           05 FILLER PIC X(37) VALUE "3J&J COVID VACCINE DOSE".
+           05 FILLER PIC X(37) VALUE "4PCR COVID TEST".
+           05 FILLER PIC X(37) VALUE "5RAPID ANTIGEN COVID TEST".
+       01  WS-VID-TYPE-TABLE-R REDEFINES WS-VID-TYPE-TABLE.
+           05 WT-ENTRY OCCURS 5 TIMES
+                       INDEXED BY WT-IDX.
+              10 WT-CODE    PIC X.
+              10 WT-NAME    PIC X(36).
+
+       01  WS-COVID-COUNT      PIC 9(6) VALUE ZERO.
+       01  WS-REJECT-COUNT     PIC 9(6) VALUE ZERO.
+
+           COPY AUDITWS.
+           COPY CTOTWS.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY "Hello world, COVID" CovidID.
-            DISPLAY X.
-            SET X TO 1234.
-            MOVE 24 to X.
-            DISPLAY X.
-            IF CovidID NOT = 1 THEN
-                DISPLAY "Less than 1"
+            MOVE "COVID-REGISTRATION" TO WS-AUDIT-PROGRAM-NAME
+            PERFORM OPEN-AUDIT-LOG
+            MOVE SPACES TO WS-AUDIT-KEY-VALUE
+            MOVE "RUN STARTED" TO WS-AUDIT-OUTCOME
+            PERFORM WRITE-AUDIT-RECORD
+            OPEN INPUT COVID-INTAKE-FILE
+            OPEN I-O COVID-MASTER
+            OPEN OUTPUT BILLING-REPORT
+            OPEN OUTPUT RESULTS-REPORT
+            OPEN OUTPUT COVID-EXCEPTION-FILE
+            PERFORM UNTIL END-OF-INTAKE-FILE
+                READ COVID-INTAKE-FILE
+                    AT END SET END-OF-INTAKE-FILE TO TRUE
+                    NOT AT END PERFORM REGISTER-COVID-ID
+                END-READ
+            END-PERFORM
+            MOVE WS-TOTAL-TAX TO BT-TOTAL-TAX
+            WRITE BILLING-LINE FROM WS-BILLING-TOTAL
+            CLOSE COVID-INTAKE-FILE
+            CLOSE COVID-MASTER
+            CLOSE BILLING-REPORT
+            CLOSE RESULTS-REPORT
+            CLOSE COVID-EXCEPTION-FILE
+            MOVE WS-COVID-COUNT TO WS-AUDIT-KEY-VALUE
+            STRING "COMPLETED, " WS-REJECT-COUNT " REJECTED"
+                DELIMITED BY SIZE INTO WS-AUDIT-OUTCOME
+            PERFORM WRITE-AUDIT-RECORD
+            PERFORM CLOSE-AUDIT-LOG
+            MOVE "COVID-REGISTRATION" TO WS-CTOT-PROGRAM-NAME
+            MOVE WS-COVID-COUNT TO WS-CTOT-RECORD-COUNT
+            MOVE WS-REJECT-COUNT TO WS-CTOT-REJECT-COUNT
+            MOVE WS-TOTAL-TAX TO WS-CTOT-DOLLAR-TOTAL
+            PERFORM OPEN-CONTROL-TOTALS
+            PERFORM WRITE-CONTROL-TOTAL
+            PERFORM CLOSE-CONTROL-TOTALS
+            GOBACK.
+
+       REGISTER-COVID-ID.
+            MOVE IN-ID-NUMBER TO CV-ID-NUMBER
+            MOVE IN-CHECK-DIGIT TO CV-CHECK-DIGIT
+            PERFORM COMPUTE-CHECK-DIGIT
+            IF WS-COMPUTED-CHECK NOT = CV-CHECK-DIGIT
+                ADD 1 TO WS-REJECT-COUNT
+                DISPLAY "*** bad check digit, COVID ID rejected: "
+                    CV-ID-NUMBER
+                MOVE SPACES TO COVID-EXCEPTION-RECORD
+                MOVE CV-ID-NUMBER TO CE-ID-NUMBER
+                MOVE "BAD CHECK DIGIT" TO CE-REASON
+                WRITE COVID-EXCEPTION-RECORD
+            ELSE
+                PERFORM PROCESS-COVID-ID
+            END-IF.
+
+       LOOKUP-VID-NAME.
+            SET WT-IDX TO 1
+            SEARCH WT-ENTRY
+                AT END MOVE "UNKNOWN TEST/VACCINE TYPE CODE"
+                           TO VidName
+                WHEN WT-CODE(WT-IDX) = WS-TYPE-CODE
+                    MOVE WT-NAME(WT-IDX) TO VidName
+            END-SEARCH.
+
+       COMPUTE-CHECK-DIGIT.
+            MOVE ZERO TO WS-CHECK-SUM
+            PERFORM VARYING WS-SUBSCRIPT FROM 1 BY 1
+                    UNTIL WS-SUBSCRIPT > 6
+                ADD CV-ID-DIGITS(WS-SUBSCRIPT) TO WS-CHECK-SUM
+            END-PERFORM
+            MOVE FUNCTION MOD(WS-CHECK-SUM, 10) TO WS-COMPUTED-CHECK.
+
+       PROCESS-COVID-ID.
+            MOVE IN-TYPE-CODE TO WS-TYPE-CODE
+            PERFORM LOOKUP-VID-NAME
+            DISPLAY "Hello world, COVID" CV-ID-NUMBER.
+            PERFORM SET-RESULT-STATUS
+
+            PERFORM RECORD-DOSE-HISTORY
+
+            MOVE CovidID TO MASTER-COVID-ID
+            MOVE VidName TO MASTER-VID-NAME
+            MOVE WS-OUTCOME TO MASTER-OUTCOME
+            MOVE Xs TO MASTER-DOSE-HISTORY
+            IF NOT MASTER-RECORD-FOUND
+                MOVE FUNCTION CURRENT-DATE(1:8)
+                    TO MASTER-REGISTERED-DATE
+                MOVE FUNCTION CURRENT-DATE(9:6)
+                    TO MASTER-REGISTERED-TIME
+            END-IF
+            MOVE "Y" TO WS-MASTER-WRITE-OK
+            IF MASTER-RECORD-FOUND
+                REWRITE COVID-MASTER-RECORD
+                    INVALID KEY
+                        DISPLAY "*** COVID master rewrite failed ***"
+                        MOVE "N" TO WS-MASTER-WRITE-OK
+                END-REWRITE
+            ELSE
+                WRITE COVID-MASTER-RECORD
+                    INVALID KEY
+                        DISPLAY "*** duplicate CovidID, not written ***"
+                        MOVE "N" TO WS-MASTER-WRITE-OK
+                END-WRITE
             END-IF
+            IF MASTER-WRITE-SUCCEEDED
+                ADD 1 TO WS-COVID-COUNT
+                PERFORM WRITE-RESULTS-RECORD
+                PERFORM BILL-COVID-VISIT
+            END-IF.
 
-            IF CovidID = 1 THEN
-                DISPLAY "eq 1"
+       SET-RESULT-STATUS.
+            EVALUATE TRUE
+                WHEN RESULT-IS-POSITIVE
+                    MOVE "POSITIVE" TO WS-OUTCOME
+                WHEN RESULT-IS-NEGATIVE
+                    MOVE "NEGATIVE" TO WS-OUTCOME
+                WHEN RESULT-IS-INVALID
+                    MOVE "INVALID" TO WS-OUTCOME
+                WHEN OTHER
+                    MOVE "PENDING" TO WS-OUTCOME
+            END-EVALUATE.
+
+       WRITE-RESULTS-RECORD.
+            MOVE SPACES TO WS-RESULTS-DETAIL
+            MOVE CV-ID-NUMBER TO RD-ID-NUMBER
+            MOVE WS-OUTCOME TO RD-STATUS
+            MOVE FUNCTION CURRENT-DATE(1:8) TO RD-DATE
+            WRITE RESULTS-LINE FROM WS-RESULTS-DETAIL.
+
+       RECORD-DOSE-HISTORY.
+            MOVE CovidID TO MASTER-COVID-ID
+            MOVE "N" TO WS-MASTER-FOUND
+            READ COVID-MASTER
+                INVALID KEY
+                    INITIALIZE Xs
+                NOT INVALID KEY
+                    SET MASTER-RECORD-FOUND TO TRUE
+                    MOVE MASTER-DOSE-HISTORY TO Xs
+            END-READ
+            IF IN-DOSE-NUMBER > 0 AND IN-DOSE-NUMBER <= 5
+                MOVE IN-DOSE-NUMBER TO DOSE-NUMBER(IN-DOSE-NUMBER)
+                MOVE IN-DOSE-DATE   TO DOSE-DATE(IN-DOSE-NUMBER)
             END-IF
+            PERFORM SHOW-DOSE-HISTORY.
+
+       SHOW-DOSE-HISTORY.
+            MOVE ZERO TO WS-NEXT-DOSE-DUE
+            PERFORM VARYING WS-SUBSCRIPT FROM 1 BY 1
+                    UNTIL WS-SUBSCRIPT > 5
+                IF DOSE-DATE(WS-SUBSCRIPT) NOT = ZERO
+                    DISPLAY "  DOSE " DOSE-NUMBER(WS-SUBSCRIPT)
+                        " GIVEN " DOSE-DATE(WS-SUBSCRIPT)
+                    MOVE WS-SUBSCRIPT TO WS-NEXT-DOSE-DUE
+                END-IF
+            END-PERFORM
+            ADD 1 TO WS-NEXT-DOSE-DUE
+            IF WS-NEXT-DOSE-DUE <= 5
+                DISPLAY "  PATIENT DUE FOR DOSE " WS-NEXT-DOSE-DUE
+            ELSE
+                DISPLAY "  PATIENT DOSE SERIES COMPLETE"
+            END-IF.
+
+       BILL-COVID-VISIT.
+            COMPUTE TaxAmt ROUNDED = WS-BASE-FEE * WS-TAX-RATE
+            ADD TaxAmt TO WS-TOTAL-TAX
+            MOVE CV-ID-NUMBER TO BD-ID-NUMBER
+            MOVE WS-BASE-FEE TO BD-BASE-FEE
+            MOVE TaxAmt TO BD-TAX-AMT
+            WRITE BILLING-LINE FROM WS-BILLING-DETAIL
+            DISPLAY "TAX BILLED: " TaxAmt.
+
+           COPY AUDITPROC.
+           COPY CTOTPROC.
 
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+       END PROGRAM COVIDREG.
