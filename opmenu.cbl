@@ -0,0 +1,84 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Operator front-end menu tying the patient intake,
+      *          COVID registration and character classifier programs
+      *          together into one callable run instead of requiring
+      *          the operator to invoke each batch program by hand.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OPERATOR-MENU.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY AUDITSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY AUDITFD.
+
+       WORKING-STORAGE SECTION.
+       01  WS-MENU-CHOICE      PIC 9 VALUE ZERO.
+           88 RUN-PATIENT-INTAKE      VALUE 1.
+           88 RUN-COVID-REGISTRATION  VALUE 2.
+           88 RUN-CONDITION-CLASSIFIER VALUE 3.
+           88 EXIT-MENU                VALUE 9.
+           88 VALID-MENU-CHOICE        VALUES 1 2 3 9.
+
+           COPY AUDITWS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            MOVE "OPERATOR-MENU" TO WS-AUDIT-PROGRAM-NAME
+            PERFORM OPEN-AUDIT-LOG
+            MOVE SPACES TO WS-AUDIT-KEY-VALUE
+            MOVE "MENU SESSION STARTED" TO WS-AUDIT-OUTCOME
+            PERFORM WRITE-AUDIT-RECORD
+            PERFORM UNTIL EXIT-MENU
+                PERFORM DISPLAY-MENU
+                PERFORM UNTIL VALID-MENU-CHOICE
+                    DISPLAY "*** invalid choice, try again ***"
+                    PERFORM DISPLAY-MENU
+                END-PERFORM
+                MOVE WS-MENU-CHOICE TO WS-AUDIT-KEY-VALUE
+                EVALUATE TRUE
+                    WHEN RUN-PATIENT-INTAKE
+                        MOVE "DISPATCHED PATIENT-INTAKE"
+                            TO WS-AUDIT-OUTCOME
+                        PERFORM WRITE-AUDIT-RECORD
+                        CALL "PATINTK"
+                    WHEN RUN-COVID-REGISTRATION
+                        MOVE "DISPATCHED COVID-REGISTRATION"
+                            TO WS-AUDIT-OUTCOME
+                        PERFORM WRITE-AUDIT-RECORD
+                        CALL "COVIDREG"
+                    WHEN RUN-CONDITION-CLASSIFIER
+                        MOVE "DISPATCHED ConditionNames"
+                            TO WS-AUDIT-OUTCOME
+                        PERFORM WRITE-AUDIT-RECORD
+                        CALL "CONDCLAS"
+                    WHEN EXIT-MENU
+                        CONTINUE
+                END-EVALUATE
+            END-PERFORM
+            DISPLAY "*** operator menu session ended ***"
+            MOVE SPACES TO WS-AUDIT-KEY-VALUE
+            MOVE "MENU SESSION ENDED" TO WS-AUDIT-OUTCOME
+            PERFORM WRITE-AUDIT-RECORD
+            PERFORM CLOSE-AUDIT-LOG
+            STOP RUN.
+
+       DISPLAY-MENU.
+            DISPLAY " "
+            DISPLAY "1. Patient intake"
+            DISPLAY "2. COVID registration"
+            DISPLAY "3. Classify codes file"
+            DISPLAY "9. Exit"
+            DISPLAY "Enter choice: " WITH NO ADVANCING
+            ACCEPT WS-MENU-CHOICE.
+
+           COPY AUDITPROC.
+
+       END PROGRAM OPERATOR-MENU.
