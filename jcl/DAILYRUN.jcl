@@ -0,0 +1,145 @@
+//DAILYRUN JOB (ACCT),'DAILY BATCH CYCLE',CLASS=A,MSGCLASS=A,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Controlling job for the full daily batch cycle. Each step runs
+//* only if the prior steps completed cleanly (COND=(4,GE)) so a
+//* bad intake run stops the cycle before it touches COVID-MASTER.
+//*
+//* NOTE: every SELECT in these programs is ASSIGN TO a quoted
+//* literal (a fixed OS path), not an unquoted DD-name, so GnuCOBOL
+//* resolves each file independently of the DD statements below.
+//* The DD list here documents the job stream's step order, datasets,
+//* and DISP/retention rules for operations; it is not functional
+//* dataset routing under this COBOL runtime.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=PATINTK
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//PATIENT  DD DSN=PROD.PATIENT.DAT,DISP=SHR
+//EXCEPT   DD DSN=PROD.PATIENT.REJ,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=44)
+//SITEPARM DD DSN=PROD.SITEPARM.DAT,DISP=SHR
+//AUDIT    DD DSN=PROD.AUDIT.LOG,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=88)
+//CTOTALS  DD DSN=PROD.CONTROL.TOT,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=44)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=COVIDREG,COND=(4,GE,STEP010)
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//COVIDIN  DD DSN=PROD.COVIDIN.DAT,DISP=SHR
+//COVIDMST DD DSN=PROD.COVIDMST.DAT,DISP=SHR
+//BILLING  DD DSN=PROD.BILLING.RPT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10)),
+//             DCB=(RECFM=FB,LRECL=60)
+//RESULTS  DD DSN=PROD.RESULTS.RPT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10)),
+//             DCB=(RECFM=FB,LRECL=60)
+//COVIDREJ DD DSN=PROD.COVIDIN.REJ,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=37)
+//AUDIT    DD DSN=PROD.AUDIT.LOG,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=88)
+//CTOTALS  DD DSN=PROD.CONTROL.TOT,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=44)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=LABRECON,COND=(4,GE,STEP020)
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//LABRSLT  DD DSN=PROD.LABRSLT.DAT,DISP=SHR
+//COVIDMST DD DSN=PROD.COVIDMST.DAT,DISP=SHR
+//UNMATCH  DD DSN=PROD.LABRECON.REJ,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80)
+//AUDIT    DD DSN=PROD.AUDIT.LOG,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=88)
+//CTOTALS  DD DSN=PROD.CONTROL.TOT,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=44)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP040  EXEC PGM=LOTBATCH,COND=(4,GE,STEP030)
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//LOTIN    DD DSN=PROD.LOTIN.DAT,DISP=SHR
+//LOTOUT   DD DSN=PROD.LOTOUT.DAT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=13)
+//PRIMES   DD DSN=PROD.PRIMES.DAT,DISP=SHR
+//AUDIT    DD DSN=PROD.AUDIT.LOG,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=88)
+//CTOTALS  DD DSN=PROD.CONTROL.TOT,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=44)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP050  EXEC PGM=SALESRPT,COND=(4,GE,STEP040)
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SALESTXN DD DSN=PROD.SALESTXN.DAT,DISP=SHR
+//SORTWK01 DD UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SALESRPT DD DSN=PROD.SALESRPT.RPT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10)),
+//             DCB=(RECFM=FB,LRECL=60)
+//AUDIT    DD DSN=PROD.AUDIT.LOG,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=88)
+//CTOTALS  DD DSN=PROD.CONTROL.TOT,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=44)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP060  EXEC PGM=CONDCLAS,COND=(4,GE,STEP050)
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//CODES    DD DSN=PROD.CODES.DAT,DISP=SHR
+//EXCEPT   DD DSN=PROD.CODES.REJ,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=50)
+//CKPOINT  DD DSN=PROD.CONDITIONS.CKP,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=12)
+//AUDIT    DD DSN=PROD.AUDIT.LOG,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=88)
+//CTOTALS  DD DSN=PROD.CONTROL.TOT,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=44)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP070  EXEC PGM=ENDDAYRP,COND=(4,GE,STEP060)
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//CTOTALS  DD DSN=PROD.CONTROL.TOT,DISP=(OLD,DELETE)
+//AUDIT    DD DSN=PROD.AUDIT.LOG,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=88)
+//ENDDAY   DD DSN=PROD.ENDDAY.RPT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD SYSOUT=*
