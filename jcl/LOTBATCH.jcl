@@ -0,0 +1,23 @@
+//LOTBATCH JOB (ACCT),'LOT CLASSIFY',CLASS=A,MSGCLASS=A,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Runs the batch lot-number classifier (LOTBATCH, CALLing the
+//* LOTCLSFY subprogram) over the day's lot numbers.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=LOTBATCH
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//LOTIN    DD DSN=PROD.LOTIN.DAT,DISP=SHR
+//LOTOUT   DD DSN=PROD.LOTOUT.DAT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=13)
+//PRIMES   DD DSN=PROD.PRIMES.DAT,DISP=SHR
+//AUDIT    DD DSN=PROD.AUDIT.LOG,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=88)
+//CTOTALS  DD DSN=PROD.CONTROL.TOT,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=44)
+//SYSOUT   DD SYSOUT=*
