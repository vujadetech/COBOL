@@ -0,0 +1,26 @@
+//CONDCLAS JOB (ACCT),'CLASSIFY CODES',CLASS=A,MSGCLASS=A,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Runs ConditionNames over CODES-FILE, checkpointing every 1000
+//* records so a failed run can be restarted from CONDITIONS.CKP.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=CONDCLAS
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//CODES    DD DSN=PROD.CODES.DAT,DISP=SHR
+//EXCEPT   DD DSN=PROD.CODES.REJ,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=50)
+//CKPOINT  DD DSN=PROD.CONDITIONS.CKP,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=12)
+//AUDIT    DD DSN=PROD.AUDIT.LOG,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=88)
+//CTOTALS  DD DSN=PROD.CONTROL.TOT,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=44)
+//SYSOUT   DD SYSOUT=*
