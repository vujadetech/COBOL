@@ -0,0 +1,32 @@
+//COVIDREG JOB (ACCT),'COVID REGISTRATION',CLASS=A,MSGCLASS=A,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Runs the batch COVID registration program (COVID-REGISTRATION)
+//* over the day's intake file, updates the COVID-MASTER index and
+//* writes the daily billing and CovidID results reports.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=COVIDREG
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//COVIDIN  DD DSN=PROD.COVIDIN.DAT,DISP=SHR
+//COVIDMST DD DSN=PROD.COVIDMST.DAT,DISP=SHR
+//BILLING  DD DSN=PROD.BILLING.RPT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10)),
+//             DCB=(RECFM=FB,LRECL=60)
+//RESULTS  DD DSN=PROD.RESULTS.RPT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10)),
+//             DCB=(RECFM=FB,LRECL=60)
+//COVIDREJ DD DSN=PROD.COVIDIN.REJ,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=37)
+//AUDIT    DD DSN=PROD.AUDIT.LOG,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=88)
+//CTOTALS  DD DSN=PROD.CONTROL.TOT,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=44)
+//SYSOUT   DD SYSOUT=*
