@@ -0,0 +1,19 @@
+//ENDDAYRP JOB (ACCT),'END OF DAY REPORT',CLASS=A,MSGCLASS=A,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Rolls up CONTROL.TOT (written by every batch step in the daily
+//* cycle) into one end-of-day control-total report and consumes
+//* CONTROL.TOT so the next day's cycle starts clean.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=ENDDAYRP
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//CTOTALS  DD DSN=PROD.CONTROL.TOT,DISP=(OLD,DELETE)
+//AUDIT    DD DSN=PROD.AUDIT.LOG,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=88)
+//ENDDAY   DD DSN=PROD.ENDDAY.RPT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD SYSOUT=*
