@@ -0,0 +1,23 @@
+//PATINTK  JOB (ACCT),'PATIENT INTAKE',CLASS=A,MSGCLASS=A,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Runs the batch patient intake program (PATIENT-INTAKE) over
+//* the day's roster and writes rejects to the exception file.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=PATINTK
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//PATIENT  DD DSN=PROD.PATIENT.DAT,DISP=SHR
+//EXCEPT   DD DSN=PROD.PATIENT.REJ,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=44)
+//SITEPARM DD DSN=PROD.SITEPARM.DAT,DISP=SHR
+//AUDIT    DD DSN=PROD.AUDIT.LOG,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=88)
+//CTOTALS  DD DSN=PROD.CONTROL.TOT,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=44)
+//SYSOUT   DD SYSOUT=*
