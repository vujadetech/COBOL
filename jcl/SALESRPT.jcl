@@ -0,0 +1,26 @@
+//SALESRPT JOB (ACCT),'SALES REPORT',CLASS=A,MSGCLASS=A,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Runs the daily sales report (SALES-REPORT) over the day's
+//* sale transactions, producing department subtotals and a
+//* grand total. SALES-REPORT now SORTs the transactions by
+//* department internally before the control break, so SORTWK01
+//* is the sort program's scratch work dataset.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=SALESRPT
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SALESTXN DD DSN=PROD.SALESTXN.DAT,DISP=SHR
+//SORTWK01 DD UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SALESRPT DD DSN=PROD.SALESRPT.RPT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10)),
+//             DCB=(RECFM=FB,LRECL=60)
+//AUDIT    DD DSN=PROD.AUDIT.LOG,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=88)
+//CTOTALS  DD DSN=PROD.CONTROL.TOT,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=44)
+//SYSOUT   DD SYSOUT=*
