@@ -0,0 +1,24 @@
+//LABRECON JOB (ACCT),'LAB RECONCILE',CLASS=A,MSGCLASS=A,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Runs the lab-results reconciliation (LAB-RESULTS-RECON) against
+//* COVID-MASTER, posting matched outcomes and flagging CovidIDs
+//* still unmatched more than WS-STALE-HOURS after registration.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=LABRECON
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//LABRSLT  DD DSN=PROD.LABRSLT.DAT,DISP=SHR
+//COVIDMST DD DSN=PROD.COVIDMST.DAT,DISP=SHR
+//UNMATCH  DD DSN=PROD.LABRECON.REJ,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80)
+//AUDIT    DD DSN=PROD.AUDIT.LOG,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=88)
+//CTOTALS  DD DSN=PROD.CONTROL.TOT,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=44)
+//SYSOUT   DD SYSOUT=*
