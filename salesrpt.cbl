@@ -0,0 +1,154 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Daily sales report - reads the day's sale transactions
+      *          (see beg-3.3's SalePrice field) and accumulates them
+      *          into a department subtotal / grand total report
+      *          instead of the single throwaway SalePrice demo.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SALESRPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALES-TRANSACTION-FILE ASSIGN TO "SALESTXN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-WORK-FILE ASSIGN TO "SALESSRT.WRK".
+           SELECT SORTED-SALES-FILE ASSIGN TO "SALESSRT.TMP"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SALES-REPORT-FILE ASSIGN TO "SALESRPT.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           COPY AUDITSEL.
+           COPY CTOTSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SALES-TRANSACTION-FILE.
+       01  SALES-TRANSACTION-RECORD.
+           05 ST-DEPT-CODE     PIC X(4).
+           05 ST-ITEM-ID       PIC X(6).
+           05 ST-SALE-PRICE    PIC 9(4)V99.
+
+       SD  SORT-WORK-FILE.
+       01  SORT-TRANSACTION-RECORD.
+           05 SW-DEPT-CODE     PIC X(4).
+           05 SW-ITEM-ID       PIC X(6).
+           05 SW-SALE-PRICE    PIC 9(4)V99.
+
+       FD  SORTED-SALES-FILE.
+       01  SORTED-SALES-RECORD.
+           05 SS-DEPT-CODE     PIC X(4).
+           05 SS-ITEM-ID       PIC X(6).
+           05 SS-SALE-PRICE    PIC 9(4)V99.
+
+       FD  SALES-REPORT-FILE.
+       01  SALES-REPORT-LINE       PIC X(60).
+
+           COPY AUDITFD.
+           COPY CTOTFD.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SWITCH       PIC X VALUE "N".
+           88 END-OF-SALES-FILE VALUE "Y".
+       01  WS-FIRST-RECORD     PIC X VALUE "Y".
+       01  WS-CURRENT-DEPT     PIC X(4) VALUE SPACES.
+       01  WS-DEPT-COUNT       PIC 9(4) VALUE ZERO.
+       01  WS-DEPT-SUBTOTAL    PIC 9(6)V99 VALUE ZERO.
+       01  WS-TRANSACTION-COUNT PIC 9(6) VALUE ZERO.
+       01  WS-GRAND-TOTAL      PIC 9(7)V99 VALUE ZERO.
+
+       01  WS-DETAIL-LINE.
+           05 FILLER           PIC X(7)  VALUE "DEPT  ".
+           05 DL-DEPT-CODE     PIC X(4).
+           05 FILLER           PIC X(9)  VALUE "  ITEM   ".
+           05 DL-ITEM-ID       PIC X(6).
+           05 FILLER           PIC X(8)  VALUE "  SALE $".
+           05 DL-SALE-PRICE    PIC Z(3)9.99.
+
+       01  WS-SUBTOTAL-LINE.
+           05 FILLER           PIC X(11) VALUE "  SUBTOTAL ".
+           05 SL-DEPT-CODE     PIC X(4).
+           05 FILLER           PIC X(5)  VALUE "  $  ".
+           05 SL-DEPT-SUBTOTAL PIC Z(5)9.99.
+
+       01  WS-GRAND-TOTAL-LINE.
+           05 FILLER           PIC X(25) VALUE
+              "*** TOTAL SALES BILLED $ ".
+           05 GL-GRAND-TOTAL   PIC Z(6)9.99.
+
+           COPY AUDITWS.
+           COPY CTOTWS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            MOVE "SALES-REPORT" TO WS-AUDIT-PROGRAM-NAME
+            PERFORM OPEN-AUDIT-LOG
+            MOVE SPACES TO WS-AUDIT-KEY-VALUE
+            MOVE "RUN STARTED" TO WS-AUDIT-OUTCOME
+            PERFORM WRITE-AUDIT-RECORD
+            SORT SORT-WORK-FILE
+                ON ASCENDING KEY SW-DEPT-CODE
+                USING SALES-TRANSACTION-FILE
+                GIVING SORTED-SALES-FILE
+            OPEN INPUT SORTED-SALES-FILE
+            OPEN OUTPUT SALES-REPORT-FILE
+            PERFORM UNTIL END-OF-SALES-FILE
+                READ SORTED-SALES-FILE
+                    AT END SET END-OF-SALES-FILE TO TRUE
+                    NOT AT END PERFORM PROCESS-SALE
+                END-READ
+            END-PERFORM
+            IF WS-FIRST-RECORD NOT = "Y"
+                PERFORM WRITE-DEPT-SUBTOTAL
+            END-IF
+            MOVE WS-GRAND-TOTAL TO GL-GRAND-TOTAL
+            WRITE SALES-REPORT-LINE FROM WS-GRAND-TOTAL-LINE
+            CLOSE SORTED-SALES-FILE
+            CLOSE SALES-REPORT-FILE
+            DISPLAY WS-TRANSACTION-COUNT " transactions, "
+                WS-DEPT-COUNT " department(s) reported."
+            MOVE WS-TRANSACTION-COUNT TO WS-AUDIT-KEY-VALUE
+            STRING "COMPLETED, " WS-DEPT-COUNT " DEPT(S)"
+                DELIMITED BY SIZE INTO WS-AUDIT-OUTCOME
+            PERFORM WRITE-AUDIT-RECORD
+            PERFORM CLOSE-AUDIT-LOG
+            MOVE "SALES-REPORT" TO WS-CTOT-PROGRAM-NAME
+            MOVE WS-TRANSACTION-COUNT TO WS-CTOT-RECORD-COUNT
+            MOVE ZERO TO WS-CTOT-REJECT-COUNT
+            MOVE WS-GRAND-TOTAL TO WS-CTOT-DOLLAR-TOTAL
+            PERFORM OPEN-CONTROL-TOTALS
+            PERFORM WRITE-CONTROL-TOTAL
+            PERFORM CLOSE-CONTROL-TOTALS
+            STOP RUN.
+
+       PROCESS-SALE.
+            ADD 1 TO WS-TRANSACTION-COUNT
+            IF WS-FIRST-RECORD = "Y"
+                MOVE SS-DEPT-CODE TO WS-CURRENT-DEPT
+                MOVE "N" TO WS-FIRST-RECORD
+            ELSE
+                IF SS-DEPT-CODE NOT = WS-CURRENT-DEPT
+                    PERFORM WRITE-DEPT-SUBTOTAL
+                    MOVE SS-DEPT-CODE TO WS-CURRENT-DEPT
+                END-IF
+            END-IF
+            MOVE SS-DEPT-CODE TO DL-DEPT-CODE
+            MOVE SS-ITEM-ID TO DL-ITEM-ID
+            MOVE SS-SALE-PRICE TO DL-SALE-PRICE
+            WRITE SALES-REPORT-LINE FROM WS-DETAIL-LINE
+            ADD SS-SALE-PRICE TO WS-DEPT-SUBTOTAL
+            ADD SS-SALE-PRICE TO WS-GRAND-TOTAL.
+
+       WRITE-DEPT-SUBTOTAL.
+            ADD 1 TO WS-DEPT-COUNT
+            MOVE WS-CURRENT-DEPT TO SL-DEPT-CODE
+            MOVE WS-DEPT-SUBTOTAL TO SL-DEPT-SUBTOTAL
+            WRITE SALES-REPORT-LINE FROM WS-SUBTOTAL-LINE
+            MOVE ZERO TO WS-DEPT-SUBTOTAL.
+
+           COPY AUDITPROC.
+           COPY CTOTPROC.
+
+       END PROGRAM SALESRPT.
