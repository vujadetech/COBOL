@@ -0,0 +1,16 @@
+       OPEN-CONTROL-TOTALS.
+            OPEN EXTEND CONTROL-TOTALS-FILE
+            IF NOT CTOT-FILE-OK
+                OPEN OUTPUT CONTROL-TOTALS-FILE
+            END-IF.
+
+       WRITE-CONTROL-TOTAL.
+            MOVE SPACES TO CONTROL-TOTALS-RECORD
+            MOVE WS-CTOT-PROGRAM-NAME TO CT-PROGRAM-NAME
+            MOVE WS-CTOT-RECORD-COUNT TO CT-RECORD-COUNT
+            MOVE WS-CTOT-REJECT-COUNT TO CT-REJECT-COUNT
+            MOVE WS-CTOT-DOLLAR-TOTAL TO CT-DOLLAR-TOTAL
+            WRITE CONTROL-TOTALS-RECORD.
+
+       CLOSE-CONTROL-TOTALS.
+            CLOSE CONTROL-TOTALS-FILE.
