@@ -0,0 +1,5 @@
+       01  WS-AUDIT-FILE-STATUS  PIC XX VALUE "00".
+           88 AUDIT-FILE-OK      VALUE "00".
+       01  WS-AUDIT-PROGRAM-NAME PIC X(20) VALUE SPACES.
+       01  WS-AUDIT-KEY-VALUE    PIC X(20) VALUE SPACES.
+       01  WS-AUDIT-OUTCOME      PIC X(30) VALUE SPACES.
