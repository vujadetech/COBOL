@@ -0,0 +1,13 @@
+       CLASSIFY-X.
+            MOVE "N" TO WS-IS-PRIME
+            MOVE "N" TO WS-IS-EVEN
+            SET WS-PRIME-IDX TO 1
+            SEARCH WS-PRIME-ENTRY
+                VARYING WS-PRIME-IDX
+                AT END CONTINUE
+                WHEN WS-PRIME-ENTRY(WS-PRIME-IDX) = X
+                    SET isPrimeQ TO TRUE
+            END-SEARCH
+            IF FUNCTION MOD(X, 2) = 0
+                SET isEven TO TRUE
+            END-IF.
