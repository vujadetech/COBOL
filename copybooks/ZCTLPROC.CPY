@@ -0,0 +1,16 @@
+       LOAD-Z-CONTROL.
+            MOVE ZERO TO Z
+            OPEN INPUT Z-CONTROL-FILE
+            IF Z-FILE-OK
+                READ Z-CONTROL-FILE
+                    AT END CONTINUE
+                    NOT AT END MOVE ZC-LAST-Z TO Z
+                END-READ
+                CLOSE Z-CONTROL-FILE
+            END-IF.
+
+       SAVE-Z-CONTROL.
+            MOVE Z TO ZC-LAST-Z
+            OPEN OUTPUT Z-CONTROL-FILE
+            WRITE Z-CONTROL-RECORD
+            CLOSE Z-CONTROL-FILE.
