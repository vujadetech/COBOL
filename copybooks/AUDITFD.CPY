@@ -0,0 +1,11 @@
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-RECORD.
+           05 AL-DATE          PIC 9(8).
+           05 FILLER           PIC X VALUE SPACE.
+           05 AL-TIME          PIC 9(6).
+           05 FILLER           PIC X VALUE SPACE.
+           05 AL-PROGRAM-NAME  PIC X(20).
+           05 FILLER           PIC X VALUE SPACE.
+           05 AL-KEY-VALUE     PIC X(20).
+           05 FILLER           PIC X VALUE SPACE.
+           05 AL-OUTCOME       PIC X(30).
