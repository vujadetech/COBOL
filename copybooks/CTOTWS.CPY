@@ -0,0 +1,6 @@
+       01  WS-CTOT-FILE-STATUS   PIC XX VALUE "00".
+           88 CTOT-FILE-OK       VALUE "00".
+       01  WS-CTOT-PROGRAM-NAME  PIC X(20) VALUE SPACES.
+       01  WS-CTOT-RECORD-COUNT  PIC 9(6) VALUE ZERO.
+       01  WS-CTOT-REJECT-COUNT  PIC 9(6) VALUE ZERO.
+       01  WS-CTOT-DOLLAR-TOTAL  PIC 9(7)V99 VALUE ZERO.
