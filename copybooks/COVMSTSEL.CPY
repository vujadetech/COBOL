@@ -0,0 +1,4 @@
+           SELECT COVID-MASTER ASSIGN TO "COVIDMST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MASTER-COVID-ID.
