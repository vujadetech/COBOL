@@ -0,0 +1,8 @@
+       01  WS-PRIME-TABLE-MAX       PIC 9(5) VALUE 10000.
+       01  WS-PRIME-COUNT           PIC 9(5) VALUE ZERO.
+       01  WS-PRIME-TABLE.
+           05 WS-PRIME-ENTRY OCCURS 10000 TIMES
+                             INDEXED BY WS-PRIME-IDX
+                             PIC 9(5).
+       01  WS-EOF-SWITCH            PIC X VALUE "N".
+           88 END-OF-PRIME-CODES VALUE "Y".
