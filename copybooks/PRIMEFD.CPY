@@ -0,0 +1,3 @@
+       FD  PRIME-CODES-FILE.
+       01  PRIME-CODES-RECORD.
+           05 PC-NUMBER    PIC 9(5).
