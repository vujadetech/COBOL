@@ -0,0 +1,17 @@
+       OPEN-AUDIT-LOG.
+            OPEN EXTEND AUDIT-LOG-FILE
+            IF NOT AUDIT-FILE-OK
+                OPEN OUTPUT AUDIT-LOG-FILE
+            END-IF.
+
+       WRITE-AUDIT-RECORD.
+            MOVE SPACES TO AUDIT-LOG-RECORD
+            MOVE FUNCTION CURRENT-DATE(1:8) TO AL-DATE
+            MOVE FUNCTION CURRENT-DATE(9:6) TO AL-TIME
+            MOVE WS-AUDIT-PROGRAM-NAME TO AL-PROGRAM-NAME
+            MOVE WS-AUDIT-KEY-VALUE TO AL-KEY-VALUE
+            MOVE WS-AUDIT-OUTCOME TO AL-OUTCOME
+            WRITE AUDIT-LOG-RECORD.
+
+       CLOSE-AUDIT-LOG.
+            CLOSE AUDIT-LOG-FILE.
