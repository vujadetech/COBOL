@@ -0,0 +1,3 @@
+           SELECT Z-CONTROL-FILE ASSIGN TO "ZCTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Z-FILE-STATUS.
