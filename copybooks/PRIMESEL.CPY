@@ -0,0 +1,2 @@
+           SELECT PRIME-CODES-FILE ASSIGN TO "PRIMES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
