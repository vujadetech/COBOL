@@ -0,0 +1,5 @@
+           COPY PRIMETBL.
+       01  WS-IS-PRIME              PIC X VALUE "N".
+           88 isPrimeQ    VALUE "Y".
+       01  WS-IS-EVEN               PIC X VALUE "N".
+           88 isEven      VALUE "Y".
