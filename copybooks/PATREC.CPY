@@ -0,0 +1,5 @@
+           05 PAT-NAME         PIC A(10).
+           05 PAT-AGE          PIC 999.
+           05 PAT-DOB          PIC 9(8).
+           05 PAT-PHONE        PIC X(12).
+           05 PAT-ADDRESS      PIC X(30).
