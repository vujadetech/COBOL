@@ -0,0 +1,3 @@
+       FD  Z-CONTROL-FILE.
+       01  Z-CONTROL-RECORD.
+           05 ZC-LAST-Z    PIC 9.
