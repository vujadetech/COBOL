@@ -0,0 +1,9 @@
+       FD  CONTROL-TOTALS-FILE.
+       01  CONTROL-TOTALS-RECORD.
+           05 CT-PROGRAM-NAME  PIC X(20).
+           05 FILLER           PIC X VALUE SPACE.
+           05 CT-RECORD-COUNT  PIC 9(6).
+           05 FILLER           PIC X VALUE SPACE.
+           05 CT-REJECT-COUNT  PIC 9(6).
+           05 FILLER           PIC X VALUE SPACE.
+           05 CT-DOLLAR-TOTAL  PIC 9(7)V99.
