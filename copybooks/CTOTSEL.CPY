@@ -0,0 +1,3 @@
+           SELECT CONTROL-TOTALS-FILE ASSIGN TO "CONTROL.TOT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTOT-FILE-STATUS.
