@@ -0,0 +1,2 @@
+       01  WS-Z-FILE-STATUS     PIC XX VALUE "00".
+           88 Z-FILE-OK         VALUE "00".
