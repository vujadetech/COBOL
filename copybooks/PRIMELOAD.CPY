@@ -0,0 +1,13 @@
+       LOAD-PRIME-CODES.
+            OPEN INPUT PRIME-CODES-FILE
+            PERFORM UNTIL END-OF-PRIME-CODES
+                    OR WS-PRIME-COUNT >= WS-PRIME-TABLE-MAX
+                READ PRIME-CODES-FILE
+                    AT END SET END-OF-PRIME-CODES TO TRUE
+                    NOT AT END
+                        ADD 1 TO WS-PRIME-COUNT
+                        MOVE PC-NUMBER
+                            TO WS-PRIME-ENTRY(WS-PRIME-COUNT)
+                END-READ
+            END-PERFORM
+            CLOSE PRIME-CODES-FILE.
