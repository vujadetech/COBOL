@@ -0,0 +1,13 @@
+       FD  COVID-MASTER.
+       01  COVID-MASTER-RECORD.
+           05 MASTER-COVID-ID.
+              10 MASTER-ID-NUMBER    PIC 9(6).
+              10 MASTER-CHECK-DIGIT  PIC 9.
+           05 MASTER-VID-NAME   PIC X(35).
+           05 MASTER-OUTCOME    PIC X(15).
+           05 MASTER-REGISTERED-DATE PIC 9(8).
+           05 MASTER-REGISTERED-TIME PIC 9(6).
+           05 MASTER-DOSE-HISTORY.
+              10 MASTER-DOSE-ENTRY OCCURS 5 TIMES.
+                 15 MASTER-DOSE-NUMBER PIC 9.
+                 15 MASTER-DOSE-DATE   PIC 9(8).
