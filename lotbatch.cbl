@@ -0,0 +1,106 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Batch driver - reads a whole file of sample/lot
+      *          numbers and classifies each one, via the LOTCLSFY
+      *          subprogram in beg-3.3.cbl, writing a classified output
+      *          file for the whole day's run in one pass.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOTBATCH.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOT-INPUT-FILE ASSIGN TO "LOTIN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LOT-OUTPUT-FILE ASSIGN TO "LOTOUT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           COPY AUDITSEL.
+           COPY CTOTSEL.
+           COPY PRIMESEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOT-INPUT-FILE.
+       01  LOT-INPUT-RECORD.
+           05 LI-LOT-NUMBER   PIC 9(5).
+
+       FD  LOT-OUTPUT-FILE.
+       01  LOT-OUTPUT-RECORD.
+           05 LO-LOT-NUMBER   PIC 9(5).
+           05 FILLER          PIC X VALUE SPACE.
+           05 LO-IS-PRIME     PIC X.
+           05 FILLER          PIC X VALUE SPACE.
+           05 LO-IS-EVEN      PIC X.
+           05 FILLER          PIC X VALUE SPACE.
+           05 LO-DIGIT-SUM    PIC 9(3).
+
+           COPY AUDITFD.
+           COPY CTOTFD.
+           COPY PRIMEFD.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SWITCH      PIC X VALUE "N".
+           88 END-OF-LOT-INPUT VALUE "Y".
+       01  WS-MODE            PIC X VALUE "C".
+       01  WS-LOT-NUMBER      PIC 9(5).
+       01  WS-IS-PRIME        PIC X.
+       01  WS-IS-EVEN         PIC X.
+       01  WS-DIGIT-SUM       PIC 9(3).
+       01  WS-LOT-COUNT       PIC 9(6) VALUE ZERO.
+
+           COPY AUDITWS.
+           COPY CTOTWS.
+           COPY PRIMETBL.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            MOVE "LOTBATCH" TO WS-AUDIT-PROGRAM-NAME
+            PERFORM OPEN-AUDIT-LOG
+            MOVE SPACES TO WS-AUDIT-KEY-VALUE
+            MOVE "RUN STARTED" TO WS-AUDIT-OUTCOME
+            PERFORM WRITE-AUDIT-RECORD
+            PERFORM LOAD-PRIME-CODES
+            OPEN INPUT LOT-INPUT-FILE
+            OPEN OUTPUT LOT-OUTPUT-FILE
+            PERFORM UNTIL END-OF-LOT-INPUT
+                READ LOT-INPUT-FILE
+                    AT END SET END-OF-LOT-INPUT TO TRUE
+                    NOT AT END PERFORM CLASSIFY-ONE-LOT-NUMBER
+                END-READ
+            END-PERFORM
+            CLOSE LOT-INPUT-FILE
+            CLOSE LOT-OUTPUT-FILE
+            MOVE WS-LOT-COUNT TO WS-AUDIT-KEY-VALUE
+            MOVE "COMPLETED" TO WS-AUDIT-OUTCOME
+            PERFORM WRITE-AUDIT-RECORD
+            PERFORM CLOSE-AUDIT-LOG
+            MOVE "LOTBATCH" TO WS-CTOT-PROGRAM-NAME
+            MOVE WS-LOT-COUNT TO WS-CTOT-RECORD-COUNT
+            MOVE ZERO TO WS-CTOT-REJECT-COUNT
+            MOVE ZERO TO WS-CTOT-DOLLAR-TOTAL
+            PERFORM OPEN-CONTROL-TOTALS
+            PERFORM WRITE-CONTROL-TOTAL
+            PERFORM CLOSE-CONTROL-TOTALS
+            STOP RUN.
+
+       CLASSIFY-ONE-LOT-NUMBER.
+            ADD 1 TO WS-LOT-COUNT
+            MOVE LI-LOT-NUMBER TO WS-LOT-NUMBER
+            CALL "LOTCLSFY" USING "C" WS-LOT-NUMBER
+                WS-IS-PRIME WS-IS-EVEN WS-DIGIT-SUM
+                WS-PRIME-TABLE WS-PRIME-COUNT
+            MOVE SPACES TO LOT-OUTPUT-RECORD
+            MOVE WS-LOT-NUMBER TO LO-LOT-NUMBER
+            MOVE WS-IS-PRIME TO LO-IS-PRIME
+            MOVE WS-IS-EVEN TO LO-IS-EVEN
+            MOVE WS-DIGIT-SUM TO LO-DIGIT-SUM
+            WRITE LOT-OUTPUT-RECORD.
+
+           COPY AUDITPROC.
+           COPY CTOTPROC.
+           COPY PRIMELOAD.
+
+       END PROGRAM LOTBATCH.
