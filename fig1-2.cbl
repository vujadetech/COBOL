@@ -1,28 +1,183 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose: Batch patient intake - reads the day's roster from
+      *          PATIENT-FILE instead of prompting an operator one
+      *          record at a time.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. PATINTK IS INITIAL PROGRAM.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PATIENT-FILE ASSIGN TO "PATIENT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCEPTION-FILE ASSIGN TO "PATIENT.REJ"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL SITE-PARM-FILE ASSIGN TO "SITEPARM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SITE-PARM-STATUS.
+           COPY AUDITSEL.
+           COPY CTOTSEL.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  PATIENT-FILE.
+       01  PATIENT-RECORD.
+           COPY PATREC.
+
+           COPY AUDITFD.
+
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-RECORD.
+           05 EX-Name     PIC A(10).
+           05 EX-Age-Raw  PIC X(3).
+           05 FILLER      PIC X VALUE SPACE.
+           05 EX-Reason   PIC X(30).
+
+       FD  SITE-PARM-FILE.
+       01  SITE-PARM-RECORD.
+           05 PARM-ADULT-AGE-CUTOFF  PIC 999.
+
+           COPY CTOTFD.
+
        WORKING-STORAGE SECTION.
-       01 Name PIC A(10).
-       01 Age  PIC 999.
+       01  WS-EOF-SWITCH      PIC X VALUE "N".
+           88 END-OF-PATIENT-FILE VALUE "Y".
+       01  WS-AGE-VALID       PIC X VALUE "Y".
+           88 AGE-IS-VALID    VALUE "Y".
+       01  WS-ADULT-AGE-CUTOFF PIC 999 VALUE 21.
+       01  WS-SITE-PARM-STATUS PIC XX VALUE "00".
+       01  WS-PATIENT-COUNT    PIC 9(6) VALUE ZERO.
+       01  WS-REJECT-COUNT     PIC 9(6) VALUE ZERO.
+       01  WS-DUPLICATE-FLAG   PIC X VALUE "N".
+           88 DUPLICATE-FOUND  VALUE "Y".
+       01  WS-SEEN-TABLE-MAX   PIC 9(4) VALUE 1000.
+       01  WS-SEEN-COUNT       PIC 9(4) VALUE ZERO.
+       01  WS-SEEN-TABLE.
+           05 WS-SEEN-ENTRY OCCURS 1000 TIMES
+                            INDEXED BY WS-SEEN-IDX.
+              10 SEEN-NAME  PIC A(10).
+              10 SEEN-AGE   PIC 999.
 
+           COPY AUDITWS.
+           COPY CTOTWS.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            MOVE "PATIENT-INTAKE" TO WS-AUDIT-PROGRAM-NAME
+            PERFORM OPEN-AUDIT-LOG
+            MOVE SPACES TO WS-AUDIT-KEY-VALUE
+            MOVE "RUN STARTED" TO WS-AUDIT-OUTCOME
+            PERFORM WRITE-AUDIT-RECORD
+            PERFORM LOAD-SITE-PARMS
+            OPEN INPUT PATIENT-FILE
+            OPEN OUTPUT EXCEPTION-FILE
+            PERFORM UNTIL END-OF-PATIENT-FILE
+                READ PATIENT-FILE
+                    AT END SET END-OF-PATIENT-FILE TO TRUE
+                    NOT AT END PERFORM PROCESS-PATIENT
+                END-READ
+            END-PERFORM
+            CLOSE PATIENT-FILE
+            CLOSE EXCEPTION-FILE
+            MOVE WS-PATIENT-COUNT TO WS-AUDIT-KEY-VALUE
+            STRING "COMPLETED, " WS-REJECT-COUNT " REJECTED"
+                DELIMITED BY SIZE INTO WS-AUDIT-OUTCOME
+            PERFORM WRITE-AUDIT-RECORD
+            PERFORM CLOSE-AUDIT-LOG
+            MOVE "PATIENT-INTAKE" TO WS-CTOT-PROGRAM-NAME
+            MOVE WS-PATIENT-COUNT TO WS-CTOT-RECORD-COUNT
+            MOVE WS-REJECT-COUNT TO WS-CTOT-REJECT-COUNT
+            MOVE ZERO TO WS-CTOT-DOLLAR-TOTAL
+            PERFORM OPEN-CONTROL-TOTALS
+            PERFORM WRITE-CONTROL-TOTAL
+            PERFORM CLOSE-CONTROL-TOTALS
+            GOBACK.
+
+       LOAD-SITE-PARMS.
+            OPEN INPUT SITE-PARM-FILE
+            READ SITE-PARM-FILE
+                AT END
+                    DISPLAY "*** no site parm, using default cutoff ***"
+                NOT AT END
+                    MOVE PARM-ADULT-AGE-CUTOFF TO WS-ADULT-AGE-CUTOFF
+            END-READ
+            CLOSE SITE-PARM-FILE.
+
+       PROCESS-PATIENT.
             DISPLAY "name of covid patient"
-            ACCEPT Name.
+            DISPLAY PAT-NAME
             DISPLAY "age of patient"
-            ACCEPT Age.
-            IF Age > 21
-                DISPLAY "you an old timer"
+            DISPLAY PAT-AGE
+            PERFORM VALIDATE-AGE
+            IF AGE-IS-VALID
+                PERFORM CHECK-DUPLICATE-PATIENT
+                IF NOT DUPLICATE-FOUND
+                    ADD 1 TO WS-PATIENT-COUNT
+                    PERFORM RECORD-SEEN-PATIENT
+                    IF PAT-AGE > WS-ADULT-AGE-CUTOFF
+                        DISPLAY "you an old timer"
+                    ELSE
+                        DISPLAY "you too young for this"
+                    END-IF
+                END-IF
+            END-IF.
+
+       VALIDATE-AGE.
+            SET AGE-IS-VALID TO TRUE
+            IF PAT-AGE NOT NUMERIC
+                MOVE "N" TO WS-AGE-VALID
+                ADD 1 TO WS-REJECT-COUNT
+                MOVE SPACES TO EXCEPTION-RECORD
+                MOVE PAT-NAME TO EX-Name
+                MOVE PAT-AGE TO EX-Age-Raw
+                MOVE "NON-NUMERIC AGE" TO EX-Reason
+                WRITE EXCEPTION-RECORD
+                DISPLAY "*** rejected: non-numeric age ***"
             ELSE
-                DISPLAY "you too young for this"
+                IF PAT-AGE < 0 OR PAT-AGE > 120
+                    MOVE "N" TO WS-AGE-VALID
+                    ADD 1 TO WS-REJECT-COUNT
+                    MOVE SPACES TO EXCEPTION-RECORD
+                    MOVE PAT-NAME TO EX-Name
+                    MOVE PAT-AGE TO EX-Age-Raw
+                    MOVE "AGE OUT OF RANGE" TO EX-Reason
+                    WRITE EXCEPTION-RECORD
+                    DISPLAY "*** rejected: age out of range ***"
+                END-IF
+            END-IF.
+
+       CHECK-DUPLICATE-PATIENT.
+            MOVE "N" TO WS-DUPLICATE-FLAG
+            IF WS-SEEN-COUNT > 0
+                SET WS-SEEN-IDX TO 1
+                SEARCH WS-SEEN-ENTRY
+                    AT END CONTINUE
+                    WHEN SEEN-NAME(WS-SEEN-IDX) = PAT-NAME
+                         AND SEEN-AGE(WS-SEEN-IDX) = PAT-AGE
+                         SET DUPLICATE-FOUND TO TRUE
+                END-SEARCH
             END-IF
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+            IF DUPLICATE-FOUND
+                ADD 1 TO WS-REJECT-COUNT
+                MOVE SPACES TO EXCEPTION-RECORD
+                MOVE PAT-NAME TO EX-Name
+                MOVE PAT-AGE TO EX-Age-Raw
+                MOVE "DUPLICATE REGISTRATION" TO EX-Reason
+                WRITE EXCEPTION-RECORD
+                DISPLAY "*** rejected: duplicate registration ***"
+            END-IF.
+
+       RECORD-SEEN-PATIENT.
+            IF WS-SEEN-COUNT < WS-SEEN-TABLE-MAX
+                ADD 1 TO WS-SEEN-COUNT
+                MOVE PAT-NAME TO SEEN-NAME(WS-SEEN-COUNT)
+                MOVE PAT-AGE TO SEEN-AGE(WS-SEEN-COUNT)
+            END-IF.
+
+           COPY AUDITPROC.
+           COPY CTOTPROC.
+
+       END PROGRAM PATINTK.
