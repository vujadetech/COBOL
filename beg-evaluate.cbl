@@ -1,30 +1,166 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. ConditionNames.
-AUTHOR. Michael Coughlan.
-* Using condition names (level 88's) and the EVALUATE
-DATA DIVISION.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONDCLAS IS INITIAL PROGRAM.
+       AUTHOR. Michael Coughlan.
+      * Using condition names (level 88's) and the EVALUATE
+      * Batch mode: classifies every character in CODES-FILE instead
+      * of requiring an operator to ACCEPT one character at a time.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CODES-FILE ASSIGN TO "CODES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCEPTION-REPORT ASSIGN TO "CODES.REJ"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CONDITIONS.CKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+           COPY AUDITSEL.
+           COPY CTOTSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CODES-FILE.
+       01  CODES-RECORD.
+           05 CharIn PIC X.
+              88 Vowel
+                 VALUE "a", "e", "i", "o", "u".
+              88 Consonant
+                 VALUE "b", "c", "d", "f", "g", "h"
+                       "j" THRU "n", "p" THRU "t", "v" THRU "z".
+              88 Digit
+                 VALUE "0" THRU "9".
+              88 ValidCharacter
+                 VALUE "a" THRU "z", "0" THRU "9".
+
+       FD  EXCEPTION-REPORT.
+       01  EXCEPTION-LINE            PIC X(50).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05 CKP-RECORD-COUNT  PIC 9(6).
+           05 CKP-REJECT-COUNT  PIC 9(6).
+
+           COPY AUDITFD.
+           COPY CTOTFD.
+
        WORKING-STORAGE SECTION.
-       01 CharIn PIC X.
-88 Vowel
- VALUE "a", "e", "i", "o", "u".
-88 Consonant
- VALUE "b", "c", "d", "f", "g", "h"
-"j" THRU "n", "p" THRU "t", "v" THRU "z".
-88 Digit
- VALUE "0" THRU "9".
-88 ValidCharacter VALUE "a" THRU "z", "0" THRU "9".
-PROCEDURE DIVISION.
-Begin.
-DISPLAY "Enter lower case character or digit. Invalid char ends."
-ACCEPT CharIn
-PERFORM UNTIL NOT ValidCharacter
-EVALUATE TRUE
-WHEN Vowel
- DISPLAY "The letter " CharIn " is a vowel."
-WHEN Consonant DISPLAY "The letter " CharIn " is a consonant."
-WHEN Digit
- DISPLAY CharIn " is a digit."
-END-EVALUATE
-ACCEPT CharIn
-END-PERFORM
-STOP RUN.
+       01  WS-EOF-SWITCH       PIC X VALUE "N".
+           88 END-OF-CODES-FILE VALUE "Y".
+       01  WS-RECORD-COUNT     PIC 9(6) VALUE ZERO.
+       01  WS-REJECT-COUNT     PIC 9(6) VALUE ZERO.
+       01  WS-CHECKPOINT-STATUS PIC XX VALUE "00".
+           88 CHECKPOINT-FILE-OK VALUE "00".
+       01  WS-CHECKPOINT-INTERVAL PIC 9(4) VALUE 1000.
+       01  WS-RESTART-COUNT    PIC 9(6) VALUE ZERO.
+       01  WS-SKIP-COUNT       PIC 9(6) VALUE ZERO.
+       01  WS-EXCEPTION-DETAIL.
+           05 FILLER            PIC X(17) VALUE
+              "REJECTED CHAR '".
+           05 ED-CHAR           PIC X.
+           05 FILLER            PIC X(19) VALUE
+              "' AT RECORD NUMBER ".
+           05 ED-RECORD-NUMBER  PIC ZZZ,ZZ9.
+
+           COPY AUDITWS.
+           COPY CTOTWS.
+
+       PROCEDURE DIVISION.
+       Begin.
+           MOVE "ConditionNames" TO WS-AUDIT-PROGRAM-NAME
+           PERFORM OPEN-AUDIT-LOG
+           MOVE SPACES TO WS-AUDIT-KEY-VALUE
+           MOVE "RUN STARTED" TO WS-AUDIT-OUTCOME
+           PERFORM WRITE-AUDIT-RECORD
+           PERFORM LOAD-CHECKPOINT
+           OPEN INPUT CODES-FILE
+           IF WS-RESTART-COUNT > 0
+               OPEN EXTEND EXCEPTION-REPORT
+               MOVE WS-RESTART-COUNT TO WS-RECORD-COUNT
+               PERFORM SKIP-TO-RESTART-POINT
+               DISPLAY "*** restarting after record " WS-RESTART-COUNT
+                   " ***"
+           ELSE
+               OPEN OUTPUT EXCEPTION-REPORT
+           END-IF
+           PERFORM UNTIL END-OF-CODES-FILE
+               READ CODES-FILE
+                   AT END SET END-OF-CODES-FILE TO TRUE
+                   NOT AT END PERFORM CLASSIFY-CHARACTER
+               END-READ
+           END-PERFORM
+           CLOSE CODES-FILE
+           CLOSE EXCEPTION-REPORT
+           PERFORM DELETE-CHECKPOINT
+           DISPLAY WS-RECORD-COUNT " characters classified, "
+               WS-REJECT-COUNT " rejected."
+           MOVE WS-RECORD-COUNT TO WS-AUDIT-KEY-VALUE
+           STRING "COMPLETED, " WS-REJECT-COUNT " REJECTED"
+               DELIMITED BY SIZE INTO WS-AUDIT-OUTCOME
+           PERFORM WRITE-AUDIT-RECORD
+           PERFORM CLOSE-AUDIT-LOG
+           MOVE "ConditionNames" TO WS-CTOT-PROGRAM-NAME
+           MOVE WS-RECORD-COUNT TO WS-CTOT-RECORD-COUNT
+           MOVE WS-REJECT-COUNT TO WS-CTOT-REJECT-COUNT
+           MOVE ZERO TO WS-CTOT-DOLLAR-TOTAL
+           PERFORM OPEN-CONTROL-TOTALS
+           PERFORM WRITE-CONTROL-TOTAL
+           PERFORM CLOSE-CONTROL-TOTALS
+           GOBACK.
+
+       SKIP-TO-RESTART-POINT.
+           PERFORM WS-RESTART-COUNT TIMES
+               READ CODES-FILE
+                   AT END SET END-OF-CODES-FILE TO TRUE
+               END-READ
+           END-PERFORM.
+
+       LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF CHECKPOINT-FILE-OK
+               READ CHECKPOINT-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE CKP-RECORD-COUNT TO WS-RESTART-COUNT
+                       MOVE CKP-REJECT-COUNT TO WS-REJECT-COUNT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-RECORD-COUNT TO CKP-RECORD-COUNT
+           MOVE WS-REJECT-COUNT TO CKP-REJECT-COUNT
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       DELETE-CHECKPOINT.
+           DELETE FILE CHECKPOINT-FILE.
+
+       CLASSIFY-CHARACTER.
+           ADD 1 TO WS-RECORD-COUNT
+           EVALUATE TRUE
+               WHEN Vowel
+                   DISPLAY "The letter " CharIn " is a vowel."
+               WHEN Consonant
+                   DISPLAY "The letter " CharIn " is a consonant."
+               WHEN Digit
+                   DISPLAY CharIn " is a digit."
+               WHEN OTHER
+                   PERFORM REPORT-REJECTED-CHARACTER
+           END-EVALUATE
+           IF FUNCTION MOD(WS-RECORD-COUNT, WS-CHECKPOINT-INTERVAL) = 0
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
+
+       REPORT-REJECTED-CHARACTER.
+           ADD 1 TO WS-REJECT-COUNT
+           MOVE CharIn TO ED-CHAR
+           MOVE WS-RECORD-COUNT TO ED-RECORD-NUMBER
+           WRITE EXCEPTION-LINE FROM WS-EXCEPTION-DETAIL
+           DISPLAY "*** rejected character '" CharIn
+               "' at record " WS-RECORD-COUNT " ***".
+
+           COPY AUDITPROC.
+           COPY CTOTPROC.
+
+       END PROGRAM CONDCLAS.
